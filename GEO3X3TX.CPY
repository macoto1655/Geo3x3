@@ -0,0 +1,7 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3TX - transaction record read by GEO3X3RPT: one
+      *> item/region code per record to be translated by GEO3X3.
+      *> ----------------------------------------------------------
+       01  GEO3X3-TRANS-RECORD.
+           03  GTRN-ITEM-CODE         PIC 9(03).
+           03  FILLER                 PIC X(77).
