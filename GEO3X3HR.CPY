@@ -0,0 +1,10 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3HR - county/state regional hierarchy reference
+      *> record. Keyed by the region code a GEO3X3-RESULT value is
+      *> supposed to resolve to.
+      *> ----------------------------------------------------------
+       01  GEO3X3-HIER-RECORD.
+           03  GHIER-REGION-CODE      PIC 9(03).
+           03  GHIER-COUNTY-NAME      PIC X(20).
+           03  GHIER-STATE-CODE       PIC X(02).
+           03  FILLER                 PIC X(05).
