@@ -0,0 +1,175 @@
+000100*> GEO3X3XR
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     GEO3X3XR.
+000400 AUTHOR.         DATA ADMINISTRATION.
+000500 INSTALLATION.   GEO SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.  2026-08-09.
+000800*
+000900*    ---------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    ---------------------------------------------------
+001200*    2026-08-09  DA  ORIGINAL - CROSS-REFERENCES EVERY
+001300*                    GEO3X3-RESULT LOGGED ON THE GEO3X3AU
+001400*                    AUDIT TRAIL AGAINST THE GEO3X3RH
+001500*                    COUNTY/STATE REGIONAL HIERARCHY FILE
+001600*                    AND LISTS ANY ITEM CODE WHOSE RESULT
+001700*                    DOES NOT RESOLVE TO A VALID HIERARCHY
+001800*                    ENTRY, SO AN UNMAPPED OR ORPHANED GEO
+001900*                    CODE IS CAUGHT BEFORE IT PROPAGATES.
+002000*    2026-08-09  DA  AUDIT RECORDS GEO3X3 ITSELF ALREADY FLAGGED
+002100*                    INVALID (GAUD-STATUS = 99) ARE NOW REPORTED
+002200*                    AS EXCEPTIONS DIRECTLY INSTEAD OF BEING
+002300*                    LOOKED UP ON THE HIERARCHY FILE, SO A
+002400*                    COINCIDENTAL HIERARCHY ENTRY KEYED AT THE
+002500*                    FORCED RESULT CODE 999 CANNOT MASK A
+002600*                    GENUINELY FAILED TRANSLATION.
+002700*    ---------------------------------------------------
+002800*
+002900 ENVIRONMENT     DIVISION.
+003000*
+003100 INPUT-OUTPUT    SECTION.
+003200 FILE-CONTROL.
+003300     SELECT GEO3X3-AUDIT-FILE   ASSIGN TO GEO3X3AU
+003400         ORGANIZATION       IS LINE SEQUENTIAL
+003500         FILE STATUS        IS WS-AUDIT-FILE-STATUS.
+003600
+003700     SELECT GEO3X3-HIER-FILE    ASSIGN TO GEO3X3RH
+003800         ORGANIZATION       IS INDEXED
+003900         ACCESS MODE        IS RANDOM
+004000         RECORD KEY         IS GHIER-REGION-CODE
+004100         FILE STATUS        IS WS-HIER-FILE-STATUS.
+004200
+004300     SELECT GEO3X3-EXCEPTION-FILE ASSIGN TO GEO3X3XP
+004400         ORGANIZATION       IS LINE SEQUENTIAL
+004500         FILE STATUS        IS WS-EXCEPTION-FILE-STATUS.
+004600*
+004700 DATA            DIVISION.
+004800 FILE            SECTION.
+004900 FD  GEO3X3-AUDIT-FILE
+005000     RECORDING MODE IS F.
+005100     COPY GEO3X3AR.
+005200
+005300 FD  GEO3X3-HIER-FILE.
+005400     COPY GEO3X3HR.
+005500
+005600 FD  GEO3X3-EXCEPTION-FILE
+005700     RECORDING MODE IS F.
+005800 01  GEO3X3-EXCEPTION-LINE      PIC X(80).
+005900*
+006000 WORKING-STORAGE SECTION.
+006100 01  WS-AUDIT-FILE-STATUS       PIC X(02) VALUE SPACES.
+006200 01  WS-HIER-FILE-STATUS        PIC X(02) VALUE SPACES.
+006300 01  WS-EXCEPTION-FILE-STATUS   PIC X(02) VALUE SPACES.
+006400 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+006500     88  WS-EOF                         VALUE 'Y'.
+006600 01  WS-RECORD-COUNT            PIC 9(08) VALUE ZEROS.
+006700 01  WS-EXCEPTION-COUNT         PIC 9(08) VALUE ZEROS.
+006800 01  WS-XCP-DETAIL-LINE.
+006900     03  FILLER                 PIC X(06) VALUE "MODE: ".
+007000     03  WS-XCP-MODE            PIC X(01).
+007100     03  FILLER                 PIC X(08) VALUE "  ITEM: ".
+007200     03  WS-XCP-ITEM            PIC 9(03).
+007300     03  FILLER                 PIC X(10) VALUE "  RESULT: ".
+007400     03  WS-XCP-RESULT          PIC 9(03).
+007500     03  WS-XCP-REASON          PIC X(30) VALUE SPACES.
+007600     03  FILLER                 PIC X(19).
+007700 01  WS-XCP-SUMMARY-LINE.
+007800     03  FILLER                 PIC X(18) VALUE
+007900         "RECORDS CHECKED: ".
+008000     03  WS-XCP-CHECKED         PIC ZZZZZZZ9.
+008100     03  FILLER                 PIC X(21) VALUE
+008200         "   EXCEPTIONS FOUND: ".
+008300     03  WS-XCP-EXCEPTIONS      PIC ZZZZZZZ9.
+008400     03  FILLER                 PIC X(25).
+008500*
+008600 PROCEDURE       DIVISION.
+008700*
+008800*    -----------------------------------------------------
+008900*    0000-MAINLINE - CHECK EVERY AUDIT ENTRY'S RESULT CODE
+009000*    AGAINST THE REGIONAL HIERARCHY AND LIST THE ORPHANS.
+009100*    -----------------------------------------------------
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009400     PERFORM 2000-CHECK-HIERARCHY THRU 2000-CHECK-HIERARCHY-EXIT
+009500         UNTIL WS-EOF.
+009600     PERFORM 3000-WRITE-SUMMARY THRU 3000-WRITE-SUMMARY-EXIT.
+009700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+009800     STOP RUN.
+009900*
+010000 1000-INITIALIZE.
+010100     OPEN INPUT  GEO3X3-AUDIT-FILE.
+010200     IF WS-AUDIT-FILE-STATUS NOT = '00'
+010300         DISPLAY "GEO3X3XR: UNABLE TO OPEN GEO3X3AU, STATUS = "
+010400             WS-AUDIT-FILE-STATUS
+010500         MOVE 16 TO RETURN-CODE
+010600         STOP RUN
+010700     END-IF.
+010800     OPEN INPUT  GEO3X3-HIER-FILE.
+010900     IF WS-HIER-FILE-STATUS NOT = '00'
+011000         DISPLAY "GEO3X3XR: UNABLE TO OPEN GEO3X3RH, STATUS = "
+011100             WS-HIER-FILE-STATUS
+011200         MOVE 16 TO RETURN-CODE
+011300         STOP RUN
+011400     END-IF.
+011500     OPEN OUTPUT GEO3X3-EXCEPTION-FILE.
+011600     IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+011700         DISPLAY "GEO3X3XR: UNABLE TO OPEN GEO3X3XP, STATUS = "
+011800             WS-EXCEPTION-FILE-STATUS
+011900         MOVE 16 TO RETURN-CODE
+012000         STOP RUN
+012100     END-IF.
+012200     PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT.
+012300 1000-INITIALIZE-EXIT.
+012400     EXIT.
+012500*
+012600 2000-CHECK-HIERARCHY.
+012700     ADD 1 TO WS-RECORD-COUNT.
+012800     IF GAUD-STATUS = '99'
+012900         MOVE "  GEO3X3 ALREADY FLAGGED INV." TO WS-XCP-REASON
+013000         PERFORM 2200-WRITE-EXCEPTION
+013100             THRU 2200-WRITE-EXCEPTION-EXIT
+013200     ELSE
+013300         MOVE GAUD-RESULT-CODE TO GHIER-REGION-CODE
+013400         READ GEO3X3-HIER-FILE
+013500             INVALID KEY
+013600                 MOVE "  NOT FOUND IN REGIONAL HIER." TO
+013700                     WS-XCP-REASON
+013800                 PERFORM 2200-WRITE-EXCEPTION
+013900                     THRU 2200-WRITE-EXCEPTION-EXIT
+014000         END-READ
+014100     END-IF.
+014200     PERFORM 2100-READ-AUDIT THRU 2100-READ-AUDIT-EXIT.
+014300 2000-CHECK-HIERARCHY-EXIT.
+014400     EXIT.
+014500*
+014600 2100-READ-AUDIT.
+014700     READ GEO3X3-AUDIT-FILE
+014800         AT END
+014900             MOVE 'Y' TO WS-EOF-SW
+015000     END-READ.
+015100 2100-READ-AUDIT-EXIT.
+015200     EXIT.
+015300*
+015400 2200-WRITE-EXCEPTION.
+015500     ADD 1 TO WS-EXCEPTION-COUNT.
+015600     MOVE GAUD-MODE         TO WS-XCP-MODE.
+015700     MOVE GAUD-ITEM-CODE    TO WS-XCP-ITEM.
+015800     MOVE GAUD-RESULT-CODE  TO WS-XCP-RESULT.
+015900     WRITE GEO3X3-EXCEPTION-LINE FROM WS-XCP-DETAIL-LINE.
+016000 2200-WRITE-EXCEPTION-EXIT.
+016100     EXIT.
+016200*
+016300 3000-WRITE-SUMMARY.
+016400     MOVE WS-RECORD-COUNT     TO WS-XCP-CHECKED.
+016500     MOVE WS-EXCEPTION-COUNT  TO WS-XCP-EXCEPTIONS.
+016600     WRITE GEO3X3-EXCEPTION-LINE FROM WS-XCP-SUMMARY-LINE.
+016700 3000-WRITE-SUMMARY-EXIT.
+016800     EXIT.
+016900*
+017000 9000-TERMINATE.
+017100     CLOSE GEO3X3-AUDIT-FILE.
+017200     CLOSE GEO3X3-HIER-FILE.
+017300     CLOSE GEO3X3-EXCEPTION-FILE.
+017400 9000-TERMINATE-EXIT.
+017500     EXIT.
