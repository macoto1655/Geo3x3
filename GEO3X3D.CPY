@@ -0,0 +1,36 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3D - shared parameter block for CALL "GEO3X3"
+      *>
+      *> COPY this record into the WORKING-STORAGE or LINKAGE
+      *> SECTION of any program that calls GEO3X3 so the caller's
+      *> layout can never drift out of step with GEO3X3 itself.
+      *>
+      *> GEO3X3-MODE selects the direction of the lookup:
+      *>   'F'  forward  - GEO3X3-ITEM-1 in, GEO3X3-RESULT out
+      *>   'R'  reverse  - GEO3X3-RESULT in, GEO3X3-ITEM-1 (and
+      *>                   GEO3X3-REV-ITEM table) out
+      *> GEO3X3-MODE defaults to forward when left spaces/low-values
+      *> so existing callers written before the mode switch existed
+      *> keep working unchanged.
+      *>
+      *> GEO3X3-STATUS is '00' when the lookup succeeded, '01' when
+      *> a reverse lookup succeeded but more than 10 active item
+      *> codes map to the requested result code (only the first 10,
+      *> in key sequence, are returned in GEO3X3-REV-ITEM), and '99'
+      *> when the input code was out of range or not found in the
+      *> master table, in which case GEO3X3-RESULT (forward mode)
+      *> or GEO3X3-ITEM-1 (reverse mode) is set to 999.
+      *> ----------------------------------------------------------
+       01  GEO3X3-DATA-1.
+           03  GEO3X3-ITEM-1          PIC 9(03).
+           03  GEO3X3-RESULT          PIC 9(03).
+           03  GEO3X3-MODE            PIC X(01).
+               88  GEO3X3-MODE-FORWARD        VALUE 'F' ' '.
+               88  GEO3X3-MODE-REVERSE        VALUE 'R'.
+           03  GEO3X3-STATUS          PIC X(02).
+               88  GEO3X3-STAT-OK             VALUE '00'.
+               88  GEO3X3-STAT-TRUNCATED       VALUE '01'.
+               88  GEO3X3-STAT-INVALID        VALUE '99'.
+           03  GEO3X3-REV-COUNT       PIC 9(02).
+           03  GEO3X3-REV-ITEMS.
+               05  GEO3X3-REV-ITEM    PIC 9(03) OCCURS 10 TIMES.
