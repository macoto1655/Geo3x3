@@ -1,20 +1,237 @@
-        *> GEO3X3
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID.     GEO3X3.
-        
-        ENVIRONMENT     DIVISION.
-        CONFIGURATION   SECTION.
-        DATA            DIVISION.
-            LINKAGE     SECTION.
-            01  GEO3X3-DATA-1.
-                03  GEO3X3-ITEM-1  PIC 9(03).
-                03  GEO3X3-RESULT  PIC 9(03).
-
-        PROCEDURE       DIVISION
-                        USING   GEO3X3-DATA-1.
-
-          MOVE 100 TO GEO3X3-ITEM-1.
-          DISPLAY "IN CALLED GEO3X3-1"
-          COMPUTE GEO3X3-RESULT = GEO3X3-ITEM-1.
-
-        EXIT PROGRAM.
+000100*> GEO3X3
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     GEO3X3.
+000400 AUTHOR.         DATA ADMINISTRATION.
+000500 INSTALLATION.   GEO SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.  2026-08-09.
+000800*
+000900*    ---------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    ---------------------------------------------------
+001200*    2026-08-09  DA  ORIGINAL STUB - MOVE 100 TO RESULT.
+001300*    2026-08-09  DA  REPLACED STUB WITH REAL TRANSLATION
+001400*                    AGAINST THE GEO3X3MS MASTER TABLE;
+001500*                    SHARED PARM BLOCK MOVED TO COPYBOOK
+001600*                    GEO3X3D; ADDED INPUT VALIDATION AND
+001700*                    STATUS CODE; ADDED REVERSE-LOOKUP
+001800*                    MODE; ADDED AUDIT TRAIL LOGGING;
+001900*                    LOOKUP IS A KEYED (INDEXED) READ OF
+002000*                    GEO3X3MS RATHER THAN A SEQUENTIAL
+002100*                    SCAN, SO COST DOES NOT GROW WITH THE
+002200*                    SIZE OF THE MASTER TABLE.
+002300*    ---------------------------------------------------
+002400*
+002500 ENVIRONMENT     DIVISION.
+002600*
+002700 INPUT-OUTPUT    SECTION.
+002800 FILE-CONTROL.
+002900     SELECT GEO3X3-MASTER-FILE  ASSIGN TO GEO3X3MS
+003000         ORGANIZATION       IS INDEXED
+003100         ACCESS MODE        IS DYNAMIC
+003200         RECORD KEY         IS GMST-ITEM-CODE
+003300         ALTERNATE RECORD KEY IS GMST-RESULT-CODE
+003400                               WITH DUPLICATES
+003500         FILE STATUS        IS WS-MASTER-FILE-STATUS.
+003600
+003700     SELECT GEO3X3-AUDIT-FILE   ASSIGN TO GEO3X3AU
+003800         ORGANIZATION       IS LINE SEQUENTIAL
+003900         FILE STATUS        IS WS-AUDIT-FILE-STATUS.
+004000*
+004100 DATA            DIVISION.
+004200 FILE            SECTION.
+004300 FD  GEO3X3-MASTER-FILE.
+004400     COPY GEO3X3MR.
+004500
+004600 FD  GEO3X3-AUDIT-FILE
+004700     RECORDING MODE IS F.
+004800 01  GEO3X3-AUDIT-LINE          PIC X(80).
+004900*
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-FIRST-CALL-SW           PIC X(01) VALUE 'Y'.
+005200     88  WS-FIRST-CALL                  VALUE 'Y'.
+005300 01  WS-MASTER-FILE-STATUS      PIC X(02) VALUE SPACES.
+005400     88  WS-MASTER-FILE-OK              VALUE '00'.
+005500 01  WS-MASTER-FILE-AVAIL-SW    PIC X(01) VALUE 'Y'.
+005600     88  WS-MASTER-FILE-AVAILABLE       VALUE 'Y'.
+005700 01  WS-AUDIT-FILE-STATUS       PIC X(02) VALUE SPACES.
+005800     88  WS-AUDIT-FILE-OK               VALUE '00'.
+005900     88  WS-AUDIT-FILE-NOT-FOUND        VALUE '35'.
+006000 01  WS-REV-DONE-SW             PIC X(01) VALUE 'N'.
+006100 01  WS-REV-TRUNC-SW            PIC X(01) VALUE 'N'.
+006200     88  WS-REV-TRUNCATED               VALUE 'Y'.
+006300 01  WS-SAVE-RESULT-CODE        PIC 9(03) VALUE ZEROS.
+006400*
+006500     COPY GEO3X3AR.
+006600*
+006700 LINKAGE         SECTION.
+006800     COPY GEO3X3D.
+006900*
+007000 PROCEDURE       DIVISION
+007100                 USING   GEO3X3-DATA-1.
+007200*
+007300*    -----------------------------------------------------
+007400*    0000-MAINLINE - TRANSLATE ONE GEO3X3-ITEM-1 (FORWARD)
+007500*    OR GEO3X3-RESULT (REVERSE) PER CALL.
+007600*    -----------------------------------------------------
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007900     PERFORM 3000-LOOKUP-CODE THRU 3000-LOOKUP-CODE-EXIT.
+008000     PERFORM 8000-WRITE-AUDIT THRU 8000-WRITE-AUDIT-EXIT.
+008100     EXIT PROGRAM.
+008200*
+008300*    -----------------------------------------------------
+008400*    1000-INITIALIZE - OPEN FILES ON THE FIRST CALL ONLY;
+008500*    GEO3X3 STAYS RESIDENT AND KEEPS ITS FILES OPEN FOR THE
+008600*    REST OF THE RUN RATHER THAN RE-OPENING THEM EVERY CALL.
+008700*    -----------------------------------------------------
+008800 1000-INITIALIZE.
+008900     IF WS-FIRST-CALL
+009000         PERFORM 1100-OPEN-FILES THRU 1100-OPEN-FILES-EXIT
+009100         MOVE 'N' TO WS-FIRST-CALL-SW
+009200     END-IF.
+009300     SET GEO3X3-STAT-OK TO TRUE.
+009400     IF NOT GEO3X3-MODE-FORWARD AND NOT GEO3X3-MODE-REVERSE
+009500         MOVE 'F' TO GEO3X3-MODE
+009600     END-IF.
+009700 1000-INITIALIZE-EXIT.
+009800     EXIT.
+009900*
+010000 1100-OPEN-FILES.
+010100     OPEN INPUT GEO3X3-MASTER-FILE.
+010200     IF NOT WS-MASTER-FILE-OK
+010300         MOVE 'N' TO WS-MASTER-FILE-AVAIL-SW
+010400     END-IF.
+010500     OPEN EXTEND GEO3X3-AUDIT-FILE.
+010600     IF WS-AUDIT-FILE-NOT-FOUND
+010700         OPEN OUTPUT GEO3X3-AUDIT-FILE
+010800     END-IF.
+010900 1100-OPEN-FILES-EXIT.
+011000     EXIT.
+011100*
+011200*    -----------------------------------------------------
+011300*    3000-LOOKUP-CODE - DISPATCH TO THE FORWARD OR REVERSE
+011400*    KEYED READ OF THE GEO3X3MS MASTER TABLE. IF THE MASTER
+011500*    FILE FAILED TO OPEN (E.G. GEO3X3MS DOES NOT EXIST YET)
+011600*    THE KEYED READS BELOW ARE SKIPPED ENTIRELY AND THE CALL
+011700*    COMES BACK AS A CONTROLLED INVALID RESULT RATHER THAN
+011800*    LETTING A READ AGAINST AN UNOPENED FILE ABEND THE RUN.
+011900*    -----------------------------------------------------
+012000 3000-LOOKUP-CODE.
+012100     IF WS-MASTER-FILE-AVAILABLE
+012200         EVALUATE TRUE
+012300             WHEN GEO3X3-MODE-REVERSE
+012400                 PERFORM 3200-REVERSE-LOOKUP
+012500                     THRU 3200-REVERSE-LOOKUP-EXIT
+012600             WHEN OTHER
+012700                 PERFORM 3100-FORWARD-LOOKUP
+012800                     THRU 3100-FORWARD-LOOKUP-EXIT
+012900         END-EVALUATE
+013000     ELSE
+013100         PERFORM 3900-SET-INVALID THRU 3900-SET-INVALID-EXIT
+013200     END-IF.
+013300 3000-LOOKUP-CODE-EXIT.
+013400     EXIT.
+013500*
+013600 3100-FORWARD-LOOKUP.
+013700     MOVE GEO3X3-ITEM-1 TO GMST-ITEM-CODE.
+013800     READ GEO3X3-MASTER-FILE
+013900         INVALID KEY
+014000             PERFORM 3900-SET-INVALID THRU 3900-SET-INVALID-EXIT
+014100         NOT INVALID KEY
+014200             IF GMST-ACTIVE
+014300                 MOVE GMST-RESULT-CODE TO GEO3X3-RESULT
+014400                 SET GEO3X3-STAT-OK TO TRUE
+014500             ELSE
+014600                 PERFORM 3900-SET-INVALID
+014700                     THRU 3900-SET-INVALID-EXIT
+014800             END-IF
+014900     END-READ.
+015000 3100-FORWARD-LOOKUP-EXIT.
+015100     EXIT.
+015200*
+015300*    -----------------------------------------------------
+015400*    3200-REVERSE-LOOKUP - GIVEN GEO3X3-RESULT, FIND EVERY
+015500*    ACTIVE ITEM CODE MAPPED TO IT VIA THE ALTERNATE KEY ON
+015600*    GMST-RESULT-CODE (DUPLICATES ALLOWED, READ IN KEY
+015700*    SEQUENCE SO MATCHES SIT TOGETHER).
+015800*    -----------------------------------------------------
+015900 3200-REVERSE-LOOKUP.
+016000     MOVE 0 TO GEO3X3-REV-COUNT.
+016100     MOVE 'N' TO WS-REV-DONE-SW.
+016200     MOVE 'N' TO WS-REV-TRUNC-SW.
+016300     MOVE GEO3X3-RESULT TO GMST-RESULT-CODE.
+016400     MOVE GEO3X3-RESULT TO WS-SAVE-RESULT-CODE.
+016500     START GEO3X3-MASTER-FILE KEY IS EQUAL TO GMST-RESULT-CODE
+016600         INVALID KEY
+016700             PERFORM 3900-SET-INVALID THRU 3900-SET-INVALID-EXIT
+016800             GO TO 3200-REVERSE-LOOKUP-EXIT
+016900     END-START.
+017000     PERFORM 3250-COLLECT-REV-ITEM THRU 3250-COLLECT-REV-ITEM-EXIT
+017100         UNTIL WS-REV-DONE-SW = 'Y'.
+017200     IF GEO3X3-REV-COUNT > 0
+017300         MOVE GEO3X3-REV-ITEM (1) TO GEO3X3-ITEM-1
+017400         IF WS-REV-TRUNCATED
+017500             SET GEO3X3-STAT-TRUNCATED TO TRUE
+017600         ELSE
+017700             SET GEO3X3-STAT-OK TO TRUE
+017800         END-IF
+017900     ELSE
+018000         PERFORM 3900-SET-INVALID THRU 3900-SET-INVALID-EXIT
+018100     END-IF.
+018200 3200-REVERSE-LOOKUP-EXIT.
+018300     EXIT.
+018400*
+018500 3250-COLLECT-REV-ITEM.
+018600     READ GEO3X3-MASTER-FILE NEXT RECORD
+018700         AT END
+018800             MOVE 'Y' TO WS-REV-DONE-SW
+018900     END-READ.
+019000     IF NOT WS-REV-DONE-SW = 'Y'
+019100         IF GMST-RESULT-CODE = WS-SAVE-RESULT-CODE
+019200             IF GMST-ACTIVE
+019300                 IF GEO3X3-REV-COUNT < 10
+019400                     ADD 1 TO GEO3X3-REV-COUNT
+019500                     MOVE GMST-ITEM-CODE
+019600                         TO GEO3X3-REV-ITEM (GEO3X3-REV-COUNT)
+019700                 ELSE
+019800                     MOVE 'Y' TO WS-REV-TRUNC-SW
+019900                 END-IF
+020000             END-IF
+020100         ELSE
+020200             MOVE 'Y' TO WS-REV-DONE-SW
+020300         END-IF
+020400     END-IF.
+020500 3250-COLLECT-REV-ITEM-EXIT.
+020600     EXIT.
+020700*
+020800*    -----------------------------------------------------
+020900*    3900-SET-INVALID - DOCUMENTED ERROR PATH FOR AN
+021000*    OUT-OF-RANGE OR UNMAPPED GEO CODE: STATUS '99', OUTPUT
+021100*    FIELD FORCED TO 999.
+021200*    -----------------------------------------------------
+021300 3900-SET-INVALID.
+021400     SET GEO3X3-STAT-INVALID TO TRUE.
+021500     IF GEO3X3-MODE-REVERSE
+021600         MOVE 999 TO GEO3X3-ITEM-1
+021700     ELSE
+021800         MOVE 999 TO GEO3X3-RESULT
+021900     END-IF.
+022000 3900-SET-INVALID-EXIT.
+022100     EXIT.
+022200*
+022300*    -----------------------------------------------------
+022400*    8000-WRITE-AUDIT - APPEND ONE LINE PER CALL TO THE
+022500*    GEO3X3AU AUDIT TRAIL: MODE, INPUT, OUTPUT, STATUS,
+022600*    DATE AND TIME OF THE CALL.
+022700*    -----------------------------------------------------
+022800 8000-WRITE-AUDIT.
+022900     MOVE GEO3X3-MODE TO GAUD-MODE.
+023000     MOVE GEO3X3-ITEM-1 TO GAUD-ITEM-CODE.
+023100     MOVE GEO3X3-RESULT TO GAUD-RESULT-CODE.
+023200     MOVE GEO3X3-STATUS TO GAUD-STATUS.
+023300     ACCEPT GAUD-DATE FROM DATE YYYYMMDD.
+023400     ACCEPT GAUD-TIME FROM TIME.
+023500     WRITE GEO3X3-AUDIT-LINE FROM GEO3X3-AUDIT-RECORD.
+023600 8000-WRITE-AUDIT-EXIT.
+023700     EXIT.
