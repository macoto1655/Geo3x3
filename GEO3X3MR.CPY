@@ -0,0 +1,15 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3MR - master geo-code table record layout
+      *>
+      *> One entry per item/region code GEO3X3 knows how to
+      *> translate. Maintained through GEO3X3MX; read (never
+      *> written) by GEO3X3 itself.
+      *> ----------------------------------------------------------
+       01  GEO3X3-MASTER-RECORD.
+           03  GMST-ITEM-CODE         PIC 9(03).
+           03  GMST-RESULT-CODE       PIC 9(03).
+           03  GMST-ACTIVE-SW         PIC X(01).
+               88  GMST-ACTIVE                VALUE 'A'.
+               88  GMST-INACTIVE              VALUE 'I'.
+           03  GMST-LAST-MAINT-DATE   PIC 9(08).
+           03  FILLER                 PIC X(09).
