@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3AR - audit trail record written once per CALL to
+      *> GEO3X3, appended to the GEO3X3AU audit file. Fixed
+      *> positions so GEO3X3XR (or any other reader) can COPY
+      *> this same layout instead of re-parsing the line by hand.
+      *> ----------------------------------------------------------
+       01  GEO3X3-AUDIT-RECORD.
+           03  GAUD-MODE              PIC X(01).
+           03  FILLER                 PIC X(01).
+           03  GAUD-ITEM-CODE         PIC 9(03).
+           03  FILLER                 PIC X(01).
+           03  GAUD-RESULT-CODE       PIC 9(03).
+           03  FILLER                 PIC X(01).
+           03  GAUD-STATUS            PIC X(02).
+           03  FILLER                 PIC X(01).
+           03  GAUD-DATE              PIC 9(08).
+           03  FILLER                 PIC X(01).
+           03  GAUD-TIME              PIC 9(08).
+           03  FILLER                 PIC X(50).
