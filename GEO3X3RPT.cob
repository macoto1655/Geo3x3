@@ -0,0 +1,339 @@
+000100*> GEO3X3RPT
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     GEO3X3RPT.
+000400 AUTHOR.         DATA ADMINISTRATION.
+000500 INSTALLATION.   GEO SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.  2026-08-09.
+000800*
+000900*    ---------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    ---------------------------------------------------
+001200*    2026-08-09  DA  ORIGINAL - BATCH DRIVER THAT CALLS
+001300*                    GEO3X3 ONCE PER TRANSACTION RECORD
+001400*                    AND PRINTS A TRANSLATION REPORT.
+001500*    2026-08-09  DA  ADDED CHECKPOINT/RESTART: A CHECKPOINT
+001600*                    RECORD IS WRITTEN EVERY
+001700*                    WS-CHECKPOINT-INTERVAL RECORDS SO AN
+001800*                    ABEND PARTWAY THROUGH A LARGE RUN CAN
+001900*                    BE RESTARTED FROM THE LAST CHECKPOINT
+002000*                    INSTEAD OF REPROCESSING FROM RECORD 1.
+002100*    2026-08-09  DA  THE CHECKPOINT INTERVAL IS NOW READ FROM
+002200*                    THE GEO3X3RC CONTROL FILE AT START-UP
+002300*                    INSTEAD OF BEING A COMPILED-IN LITERAL,
+002400*                    SO IT CAN BE CHANGED WITHOUT A RECOMPILE.
+002500*    2026-08-09  DA  A RESTART REOPENS GEO3X3PR WITH EXTEND, BUT
+002600*                    A CHECKPOINT IS ONLY TAKEN EVERY
+002700*                    WS-CHECKPOINT-INTERVAL RECORDS, SO ANY
+002800*                    REPORT LINES WRITTEN AFTER THE LAST
+002900*                    CHECKPOINT BUT BEFORE THE ABEND WOULD BE
+003000*                    REPEATED ON RESTART. 1175-REBUILD-REPORT-
+003100*                    FOR-RESTART NOW TRIMS GEO3X3PR BACK TO
+003200*                    EXACTLY WS-SKIP-COUNT LINES (VIA THE
+003300*                    GEO3X3PX WORK FILE) BEFORE THE EXTEND OPEN,
+003400*                    SO THOSE LINES ARE NOT DUPLICATED.
+003500*    ---------------------------------------------------
+003600*
+003700 ENVIRONMENT     DIVISION.
+003800*
+003900 INPUT-OUTPUT    SECTION.
+004000 FILE-CONTROL.
+004100     SELECT GEO3X3-TRANS-FILE   ASSIGN TO GEO3X3TX
+004200         ORGANIZATION       IS LINE SEQUENTIAL
+004300         FILE STATUS        IS WS-TRANS-FILE-STATUS.
+004400
+004500     SELECT GEO3X3-REPORT-FILE  ASSIGN TO GEO3X3PR
+004600         ORGANIZATION       IS LINE SEQUENTIAL
+004700         FILE STATUS        IS WS-REPORT-FILE-STATUS.
+004800
+004900     SELECT GEO3X3-CHECKPOINT-FILE ASSIGN TO GEO3X3CK
+005000         ORGANIZATION       IS LINE SEQUENTIAL
+005100         FILE STATUS        IS WS-CHECKPOINT-FILE-STATUS.
+005200
+005300     SELECT GEO3X3-CONTROL-FILE ASSIGN TO GEO3X3RC
+005400         ORGANIZATION       IS LINE SEQUENTIAL
+005500         FILE STATUS        IS WS-CONTROL-FILE-STATUS.
+005600
+005700     SELECT GEO3X3-REPORT-TEMP-FILE ASSIGN TO GEO3X3PX
+005800         ORGANIZATION       IS LINE SEQUENTIAL
+005900         FILE STATUS        IS WS-REPORT-TEMP-STATUS.
+006000*
+006100 DATA            DIVISION.
+006200 FILE            SECTION.
+006300 FD  GEO3X3-TRANS-FILE
+006400     RECORDING MODE IS F.
+006500     COPY GEO3X3TX.
+006600
+006700 FD  GEO3X3-REPORT-FILE
+006800     RECORDING MODE IS F.
+006900 01  GEO3X3-REPORT-LINE         PIC X(80).
+007000
+007100 FD  GEO3X3-CHECKPOINT-FILE
+007200     RECORDING MODE IS F.
+007300 01  GEO3X3-CHECKPOINT-RECORD   PIC 9(08).
+007400
+007500 FD  GEO3X3-CONTROL-FILE
+007600     RECORDING MODE IS F.
+007700 01  GEO3X3-CONTROL-RECORD.
+007800     03  GCTL-CHECKPOINT-INTERVAL PIC 9(05).
+007900*
+008000 FD  GEO3X3-REPORT-TEMP-FILE
+008100     RECORDING MODE IS F.
+008200 01  GEO3X3-REPORT-TEMP-LINE    PIC X(80).
+008300*
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-TRANS-FILE-STATUS       PIC X(02) VALUE SPACES.
+008600 01  WS-REPORT-FILE-STATUS      PIC X(02) VALUE SPACES.
+008700 01  WS-CHECKPOINT-FILE-STATUS  PIC X(02) VALUE SPACES.
+008800     88  WS-CHECKPOINT-FILE-OK          VALUE '00'.
+008900 01  WS-CONTROL-FILE-STATUS     PIC X(02) VALUE SPACES.
+009000     88  WS-CONTROL-FILE-OK             VALUE '00'.
+009100 01  WS-REPORT-TEMP-STATUS      PIC X(02) VALUE SPACES.
+009200     88  WS-REPORT-TEMP-OK              VALUE '00'.
+009300 01  WS-REPORT-COPY-COUNT       PIC 9(08) VALUE ZEROS.
+009400 01  WS-REPORT-COPY-EOF-SW      PIC X(01) VALUE 'N'.
+009500     88  WS-REPORT-COPY-EOF             VALUE 'Y'.
+009600 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+009700     88  WS-EOF                         VALUE 'Y'.
+009800 01  WS-RESTART-SW              PIC X(01) VALUE 'N'.
+009900     88  WS-RESTART-REQUESTED           VALUE 'Y'.
+010000 01  WS-RECORD-COUNT            PIC 9(08) VALUE ZEROS.
+010100 01  WS-SKIP-COUNT              PIC 9(08) VALUE ZEROS.
+010200*    DEFAULT WHEN GEO3X3RC IS ABSENT OR EMPTY; OVERRIDDEN BY
+010300*    1150-READ-CHECKPOINT-INTERVAL WHEN THE CONTROL FILE
+010400*    SUPPLIES ONE, SO THE INTERVAL CAN BE CHANGED WITHOUT A
+010500*    RECOMPILE.
+010600 01  WS-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 100.
+010700 01  WS-CKPT-QUOTIENT           PIC 9(08) VALUE ZEROS.
+010800 01  WS-CKPT-REMAINDER          PIC 9(05) VALUE ZEROS.
+010900 01  WS-RPT-DETAIL-LINE.
+011000     03  FILLER                 PIC X(06) VALUE "ITEM: ".
+011100     03  WS-RPT-ITEM            PIC 9(03).
+011200     03  FILLER                 PIC X(10) VALUE "  RESULT: ".
+011300     03  WS-RPT-RESULT          PIC 9(03).
+011400     03  FILLER                 PIC X(10) VALUE "  STATUS: ".
+011500     03  WS-RPT-STATUS          PIC X(02).
+011600     03  FILLER                 PIC X(46).
+011700 01  WS-RPT-SUMMARY-LINE.
+011800     03  FILLER                 PIC X(20) VALUE
+011900         "RECORDS PROCESSED: ".
+012000     03  WS-RPT-TOTAL           PIC ZZZZZZZ9.
+012100     03  FILLER                 PIC X(52).
+012200*
+012300     COPY GEO3X3D.
+012400*
+012500 PROCEDURE       DIVISION.
+012600*
+012700*    -----------------------------------------------------
+012800*    0000-MAINLINE - CALL GEO3X3 ONCE PER TRANSACTION
+012900*    RECORD AND PRINT THE TRANSLATION REPORT, RESUMING
+013000*    FROM THE LAST CHECKPOINT WHEN ONE EXISTS.
+013100*    -----------------------------------------------------
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+013400     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+013500         UNTIL WS-EOF.
+013600     PERFORM 3000-WRITE-SUMMARY THRU 3000-WRITE-SUMMARY-EXIT.
+013700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+013800     STOP RUN.
+013900*
+014000 1000-INITIALIZE.
+014100     PERFORM 1150-READ-CHECKPOINT-INTERVAL
+014200         THRU 1150-READ-CHECKPOINT-INTERVAL-EXIT.
+014300     OPEN INPUT  GEO3X3-TRANS-FILE.
+014400     IF WS-TRANS-FILE-STATUS NOT = '00'
+014500         DISPLAY "GEO3X3RPT: UNABLE TO OPEN GEO3X3TX, STATUS = "
+014600             WS-TRANS-FILE-STATUS
+014700         MOVE 16 TO RETURN-CODE
+014800         STOP RUN
+014900     END-IF.
+015000     PERFORM 1100-CHECK-RESTART THRU 1100-CHECK-RESTART-EXIT.
+015100     IF WS-RESTART-REQUESTED
+015200         PERFORM 1175-REBUILD-REPORT-FOR-RESTART
+015300             THRU 1175-REBUILD-REPORT-FOR-RESTART-EXIT
+015400         OPEN EXTEND GEO3X3-REPORT-FILE
+015500     ELSE
+015600         OPEN OUTPUT GEO3X3-REPORT-FILE
+015700     END-IF.
+015800     IF WS-REPORT-FILE-STATUS NOT = '00'
+015900         DISPLAY "GEO3X3RPT: UNABLE TO OPEN GEO3X3PR, STATUS = "
+016000             WS-REPORT-FILE-STATUS
+016100         MOVE 16 TO RETURN-CODE
+016200         STOP RUN
+016300     END-IF.
+016400     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+016500     IF WS-SKIP-COUNT > 0
+016600         PERFORM 1200-SKIP-PROCESSED THRU 1200-SKIP-PROCESSED-EXIT
+016700             UNTIL WS-EOF OR WS-RECORD-COUNT = WS-SKIP-COUNT
+016800     END-IF.
+016900 1000-INITIALIZE-EXIT.
+017000     EXIT.
+017100*
+017200*    -----------------------------------------------------
+017300*    1100-CHECK-RESTART - A GEO3X3CK CHECKPOINT FILE LEFT
+017400*    OVER FROM AN EARLIER RUN MEANS THIS IS A RESTART; THE
+017500*    RECORD COUNT IN IT IS HOW MANY TRANSACTIONS TO SKIP
+017600*    BEFORE RESUMING NORMAL PROCESSING.
+017700*    -----------------------------------------------------
+017800 1100-CHECK-RESTART.
+017900     MOVE 0 TO WS-SKIP-COUNT.
+018000     OPEN INPUT GEO3X3-CHECKPOINT-FILE.
+018100     IF WS-CHECKPOINT-FILE-OK
+018200         READ GEO3X3-CHECKPOINT-FILE
+018300             AT END
+018400                 MOVE 0 TO WS-SKIP-COUNT
+018500             NOT AT END
+018600                 MOVE GEO3X3-CHECKPOINT-RECORD TO WS-SKIP-COUNT
+018700                 SET WS-RESTART-REQUESTED TO TRUE
+018800         END-READ
+018900         CLOSE GEO3X3-CHECKPOINT-FILE
+019000     END-IF.
+019100 1100-CHECK-RESTART-EXIT.
+019200     EXIT.
+019300*
+019400*    -----------------------------------------------------
+019500*    1150-READ-CHECKPOINT-INTERVAL - GEO3X3RC HOLDS THE
+019600*    CURRENT CHECKPOINT INTERVAL SO IT CAN BE TUNED WITHOUT
+019700*    A PROGRAM CHANGE; IF IT IS MISSING OR EMPTY THE BUILT-IN
+019800*    DEFAULT ABOVE IS USED.
+019900*    -----------------------------------------------------
+020000 1150-READ-CHECKPOINT-INTERVAL.
+020100     OPEN INPUT GEO3X3-CONTROL-FILE.
+020200     IF WS-CONTROL-FILE-OK
+020300         READ GEO3X3-CONTROL-FILE
+020400             AT END
+020500                 CONTINUE
+020600             NOT AT END
+020700                 IF GCTL-CHECKPOINT-INTERVAL > 0
+020800                     MOVE GCTL-CHECKPOINT-INTERVAL
+020900                         TO WS-CHECKPOINT-INTERVAL
+021000                 END-IF
+021100         END-READ
+021200         CLOSE GEO3X3-CONTROL-FILE
+021300     END-IF.
+021400 1150-READ-CHECKPOINT-INTERVAL-EXIT.
+021500     EXIT.
+021600*
+021700*    -----------------------------------------------------
+021800*    1175-REBUILD-REPORT-FOR-RESTART - TRIM GEO3X3PR BACK TO
+021900*    THE WS-SKIP-COUNT LINES THAT WERE ALREADY PROCESSED AS
+022000*    OF THE LAST CHECKPOINT, USING GEO3X3PX AS A WORK FILE,
+022100*    SO THE UPCOMING EXTEND OPEN DOES NOT DUPLICATE REPORT
+022200*    LINES FOR RECORDS REDONE SINCE THAT CHECKPOINT.
+022300*    -----------------------------------------------------
+022400 1175-REBUILD-REPORT-FOR-RESTART.
+022500     MOVE 0 TO WS-REPORT-COPY-COUNT.
+022600     MOVE 'N' TO WS-REPORT-COPY-EOF-SW.
+022700     OPEN INPUT  GEO3X3-REPORT-FILE.
+022800     OPEN OUTPUT GEO3X3-REPORT-TEMP-FILE.
+022900     PERFORM 1180-COPY-REPORT-LINE THRU 1180-COPY-REPORT-LINE-EXIT
+023000         UNTIL WS-REPORT-COPY-EOF
+023100            OR WS-REPORT-COPY-COUNT = WS-SKIP-COUNT.
+023200     CLOSE GEO3X3-REPORT-FILE.
+023300     CLOSE GEO3X3-REPORT-TEMP-FILE.
+023400     OPEN OUTPUT GEO3X3-REPORT-FILE.
+023500     OPEN INPUT  GEO3X3-REPORT-TEMP-FILE.
+023600     MOVE 'N' TO WS-REPORT-COPY-EOF-SW.
+023700     PERFORM 1185-RESTORE-REPORT-LINE
+023800         THRU 1185-RESTORE-REPORT-LINE-EXIT
+023900         UNTIL WS-REPORT-COPY-EOF.
+024000     CLOSE GEO3X3-REPORT-FILE.
+024100     CLOSE GEO3X3-REPORT-TEMP-FILE.
+024200 1175-REBUILD-REPORT-FOR-RESTART-EXIT.
+024300     EXIT.
+024400*
+024500 1180-COPY-REPORT-LINE.
+024600     READ GEO3X3-REPORT-FILE
+024700         AT END
+024800             MOVE 'Y' TO WS-REPORT-COPY-EOF-SW
+024900         NOT AT END
+025000             ADD 1 TO WS-REPORT-COPY-COUNT
+025100             WRITE GEO3X3-REPORT-TEMP-LINE FROM GEO3X3-REPORT-LINE
+025200     END-READ.
+025300 1180-COPY-REPORT-LINE-EXIT.
+025400     EXIT.
+025500*
+025600 1185-RESTORE-REPORT-LINE.
+025700     READ GEO3X3-REPORT-TEMP-FILE
+025800         AT END
+025900             MOVE 'Y' TO WS-REPORT-COPY-EOF-SW
+026000         NOT AT END
+026100             WRITE GEO3X3-REPORT-LINE FROM GEO3X3-REPORT-TEMP-LINE
+026200     END-READ.
+026300 1185-RESTORE-REPORT-LINE-EXIT.
+026400     EXIT.
+026500*
+026600 1200-SKIP-PROCESSED.
+026700     ADD 1 TO WS-RECORD-COUNT.
+026800     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+026900 1200-SKIP-PROCESSED-EXIT.
+027000     EXIT.
+027100*
+027200*    -----------------------------------------------------
+027300*    2000-PROCESS-RECORDS - TRANSLATE ONE RECORD, THEN
+027400*    DROP A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+027500*    -----------------------------------------------------
+027600 2000-PROCESS-RECORDS.
+027700     PERFORM 2200-TRANSLATE-RECORD
+027800         THRU 2200-TRANSLATE-RECORD-EXIT.
+027900     ADD 1 TO WS-RECORD-COUNT.
+028000     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+028100         GIVING WS-CKPT-QUOTIENT
+028200         REMAINDER WS-CKPT-REMAINDER.
+028300     IF WS-CKPT-REMAINDER = 0
+028400         PERFORM 2300-WRITE-CHECKPOINT
+028500             THRU 2300-WRITE-CHECKPOINT-EXIT
+028600     END-IF.
+028700     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+028800 2000-PROCESS-RECORDS-EXIT.
+028900     EXIT.
+029000*
+029100 2100-READ-TRANS.
+029200     READ GEO3X3-TRANS-FILE
+029300         AT END
+029400             MOVE 'Y' TO WS-EOF-SW
+029500     END-READ.
+029600 2100-READ-TRANS-EXIT.
+029700     EXIT.
+029800*
+029900 2200-TRANSLATE-RECORD.
+030000     MOVE GTRN-ITEM-CODE TO GEO3X3-ITEM-1.
+030100     MOVE 'F' TO GEO3X3-MODE.
+030200     CALL "GEO3X3" USING GEO3X3-DATA-1.
+030300     MOVE GTRN-ITEM-CODE TO WS-RPT-ITEM.
+030400     MOVE GEO3X3-RESULT TO WS-RPT-RESULT.
+030500     MOVE GEO3X3-STATUS TO WS-RPT-STATUS.
+030600     WRITE GEO3X3-REPORT-LINE FROM WS-RPT-DETAIL-LINE.
+030700 2200-TRANSLATE-RECORD-EXIT.
+030800     EXIT.
+030900*
+031000*    -----------------------------------------------------
+031100*    2300-WRITE-CHECKPOINT - REWRITE GEO3X3CK WITH THE
+031200*    CURRENT RECORD COUNT SO A RESTART PICKS UP FROM HERE.
+031300*    -----------------------------------------------------
+031400 2300-WRITE-CHECKPOINT.
+031500     OPEN OUTPUT GEO3X3-CHECKPOINT-FILE.
+031600     MOVE WS-RECORD-COUNT TO GEO3X3-CHECKPOINT-RECORD.
+031700     WRITE GEO3X3-CHECKPOINT-RECORD.
+031800     CLOSE GEO3X3-CHECKPOINT-FILE.
+031900 2300-WRITE-CHECKPOINT-EXIT.
+032000     EXIT.
+032100*
+032200 3000-WRITE-SUMMARY.
+032300     MOVE WS-RECORD-COUNT TO WS-RPT-TOTAL.
+032400     WRITE GEO3X3-REPORT-LINE FROM WS-RPT-SUMMARY-LINE.
+032500 3000-WRITE-SUMMARY-EXIT.
+032600     EXIT.
+032700*
+032800*    -----------------------------------------------------
+032900*    9000-TERMINATE - CLOSE UP; A CLEAN END OF JOB CLEARS
+033000*    THE CHECKPOINT SO THE NEXT FRESH RUN DOES NOT THINK
+033100*    IT IS A RESTART.
+033200*    -----------------------------------------------------
+033300 9000-TERMINATE.
+033400     CLOSE GEO3X3-TRANS-FILE.
+033500     CLOSE GEO3X3-REPORT-FILE.
+033600     OPEN OUTPUT GEO3X3-CHECKPOINT-FILE.
+033700     CLOSE GEO3X3-CHECKPOINT-FILE.
+033800 9000-TERMINATE-EXIT.
+033900     EXIT.
