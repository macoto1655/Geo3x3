@@ -0,0 +1,270 @@
+000100*> GEO3X3MX
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     GEO3X3MX.
+000400 AUTHOR.         DATA ADMINISTRATION.
+000500 INSTALLATION.   GEO SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.  2026-08-09.
+000800*
+000900*    ---------------------------------------------------
+001000*    MODIFICATION HISTORY
+001100*    ---------------------------------------------------
+001200*    2026-08-09  DA  ORIGINAL - MAINTAINS THE GEO3X3MS
+001300*                    MASTER TABLE FROM A TRANSACTION FILE
+001400*                    OF ADD/UPDATE/DEACTIVATE/REACTIVATE
+001500*                    REQUESTS SO GEO3X3 ITSELF NEVER NEEDS
+001600*                    A PROGRAM CHANGE TO ADD OR RETIRE A
+001700*                    MAPPING.
+001800*    ---------------------------------------------------
+001900*
+002000 ENVIRONMENT     DIVISION.
+002100*
+002200 INPUT-OUTPUT    SECTION.
+002300 FILE-CONTROL.
+002400     SELECT GEO3X3-MAINT-FILE   ASSIGN TO GEO3X3MT
+002500         ORGANIZATION       IS LINE SEQUENTIAL
+002600         FILE STATUS        IS WS-MAINT-FILE-STATUS.
+002700
+002800     SELECT GEO3X3-MASTER-FILE  ASSIGN TO GEO3X3MS
+002900         ORGANIZATION       IS INDEXED
+003000         ACCESS MODE        IS DYNAMIC
+003100         RECORD KEY         IS GMST-ITEM-CODE
+003200         ALTERNATE RECORD KEY IS GMST-RESULT-CODE
+003300                               WITH DUPLICATES
+003400         FILE STATUS        IS WS-MASTER-FILE-STATUS.
+003500
+003600     SELECT GEO3X3-CONTROL-FILE ASSIGN TO GEO3X3MC
+003700         ORGANIZATION       IS LINE SEQUENTIAL
+003800         FILE STATUS        IS WS-CONTROL-FILE-STATUS.
+003900*
+004000 DATA            DIVISION.
+004100 FILE            SECTION.
+004200 FD  GEO3X3-MAINT-FILE
+004300     RECORDING MODE IS F.
+004400     COPY GEO3X3MT.
+004500
+004600 FD  GEO3X3-MASTER-FILE.
+004700     COPY GEO3X3MR.
+004800
+004900 FD  GEO3X3-CONTROL-FILE
+005000     RECORDING MODE IS F.
+005100 01  GEO3X3-CONTROL-LINE        PIC X(80).
+005200*
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-MAINT-FILE-STATUS       PIC X(02) VALUE SPACES.
+005500 01  WS-MASTER-FILE-STATUS      PIC X(02) VALUE SPACES.
+005600 01  WS-CONTROL-FILE-STATUS     PIC X(02) VALUE SPACES.
+005700 01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+005800     88  WS-EOF                         VALUE 'Y'.
+005900 01  WS-ADD-COUNT               PIC 9(05) VALUE ZEROS.
+006000 01  WS-UPDATE-COUNT            PIC 9(05) VALUE ZEROS.
+006100 01  WS-DEACTIVATE-COUNT        PIC 9(05) VALUE ZEROS.
+006200 01  WS-REACTIVATE-COUNT        PIC 9(05) VALUE ZEROS.
+006300 01  WS-ERROR-COUNT             PIC 9(05) VALUE ZEROS.
+006400 01  WS-CTL-DETAIL-LINE.
+006500     03  WS-CTL-TRANS-CODE      PIC X(01).
+006600     03  FILLER                 PIC X(01) VALUE SPACE.
+006700     03  WS-CTL-ITEM-CODE       PIC 9(03).
+006800     03  FILLER                 PIC X(01) VALUE SPACE.
+006900     03  WS-CTL-RESULT-CODE     PIC 9(03).
+007000     03  FILLER                 PIC X(02) VALUE SPACES.
+007100     03  WS-CTL-MESSAGE         PIC X(40).
+007200     03  FILLER                 PIC X(29).
+007300 01  WS-CTL-TOTALS-LINE.
+007400     03  FILLER                 PIC X(07) VALUE "ADDED: ".
+007500     03  WS-TOT-ADD             PIC ZZZZ9.
+007600     03  FILLER                 PIC X(10) VALUE "  UPDATED:".
+007700     03  WS-TOT-UPDATE          PIC ZZZZ9.
+007800     03  FILLER                 PIC X(14) VALUE "  DEACTIVATED:".
+007900     03  WS-TOT-DEACTIVATE      PIC ZZZZ9.
+008000     03  FILLER                 PIC X(14) VALUE "  REACTIVATED:".
+008100     03  WS-TOT-REACTIVATE      PIC ZZZZ9.
+008200     03  FILLER                 PIC X(09) VALUE "  ERRORS:".
+008300     03  WS-TOT-ERROR           PIC ZZZZ9.
+008400     03  FILLER                 PIC X(01).
+008500*
+008600 PROCEDURE       DIVISION.
+008700*
+008800*    -----------------------------------------------------
+008900*    0000-MAINLINE - APPLY EVERY TRANSACTION ON GEO3X3MT
+009000*    TO THE GEO3X3MS MASTER TABLE AND PRINT A CONTROL
+009100*    REPORT OF WHAT WAS DONE.
+009200*    -----------------------------------------------------
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009500     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+009600         UNTIL WS-EOF.
+009700     PERFORM 3000-WRITE-TOTALS THRU 3000-WRITE-TOTALS-EXIT.
+009800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+009900     STOP RUN.
+010000*
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  GEO3X3-MAINT-FILE.
+010300     IF WS-MAINT-FILE-STATUS NOT = '00'
+010400         DISPLAY "GEO3X3MX: UNABLE TO OPEN GEO3X3MT, STATUS = "
+010500             WS-MAINT-FILE-STATUS
+010600         MOVE 16 TO RETURN-CODE
+010700         STOP RUN
+010800     END-IF.
+010900     OPEN I-O    GEO3X3-MASTER-FILE.
+011000     IF WS-MASTER-FILE-STATUS = '35'
+011100         OPEN OUTPUT GEO3X3-MASTER-FILE
+011200         CLOSE       GEO3X3-MASTER-FILE
+011300         OPEN I-O    GEO3X3-MASTER-FILE
+011400     END-IF.
+011500     IF WS-MASTER-FILE-STATUS NOT = '00'
+011600         DISPLAY "GEO3X3MX: UNABLE TO OPEN GEO3X3MS, STATUS = "
+011700             WS-MASTER-FILE-STATUS
+011800         MOVE 16 TO RETURN-CODE
+011900         STOP RUN
+012000     END-IF.
+012100     OPEN OUTPUT GEO3X3-CONTROL-FILE.
+012200     IF WS-CONTROL-FILE-STATUS NOT = '00'
+012300         DISPLAY "GEO3X3MX: UNABLE TO OPEN GEO3X3MC, STATUS = "
+012400             WS-CONTROL-FILE-STATUS
+012500         MOVE 16 TO RETURN-CODE
+012600         STOP RUN
+012700     END-IF.
+012800     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+012900 1000-INITIALIZE-EXIT.
+013000     EXIT.
+013100*
+013200 2000-PROCESS-TRANS.
+013300     EVALUATE TRUE
+013400         WHEN GMNT-ADD
+013500             PERFORM 2200-ADD-MAPPING THRU 2200-ADD-MAPPING-EXIT
+013600         WHEN GMNT-UPDATE
+013700             PERFORM 2300-UPDATE-MAPPING
+013800                 THRU 2300-UPDATE-MAPPING-EXIT
+013900         WHEN GMNT-DEACTIVATE
+014000             PERFORM 2400-DEACTIVATE-MAPPING
+014100                 THRU 2400-DEACTIVATE-MAPPING-EXIT
+014200         WHEN GMNT-REACTIVATE
+014300             PERFORM 2500-REACTIVATE-MAPPING
+014400                 THRU 2500-REACTIVATE-MAPPING-EXIT
+014500         WHEN OTHER
+014600             MOVE "UNKNOWN TRANSACTION CODE" TO WS-CTL-MESSAGE
+014700             PERFORM 2900-LOG-ERROR THRU 2900-LOG-ERROR-EXIT
+014800     END-EVALUATE.
+014900     PERFORM 2100-READ-TRANS THRU 2100-READ-TRANS-EXIT.
+015000 2000-PROCESS-TRANS-EXIT.
+015100     EXIT.
+015200*
+015300 2100-READ-TRANS.
+015400     READ GEO3X3-MAINT-FILE
+015500         AT END
+015600             MOVE 'Y' TO WS-EOF-SW
+015700     END-READ.
+015800 2100-READ-TRANS-EXIT.
+015900     EXIT.
+016000*
+016100 2200-ADD-MAPPING.
+016200     MOVE GMNT-ITEM-CODE TO GMST-ITEM-CODE.
+016300     MOVE GMNT-RESULT-CODE TO GMST-RESULT-CODE.
+016400     SET GMST-ACTIVE TO TRUE.
+016500     ACCEPT GMST-LAST-MAINT-DATE FROM DATE YYYYMMDD.
+016600     WRITE GEO3X3-MASTER-RECORD
+016700         INVALID KEY
+016800             MOVE "ADD FAILED - DUPLICATE ITEM CODE"
+016900                 TO WS-CTL-MESSAGE
+017000             PERFORM 2900-LOG-ERROR THRU 2900-LOG-ERROR-EXIT
+017100         NOT INVALID KEY
+017200             ADD 1 TO WS-ADD-COUNT
+017300     END-WRITE.
+017400 2200-ADD-MAPPING-EXIT.
+017500     EXIT.
+017600*
+017700 2300-UPDATE-MAPPING.
+017800     MOVE GMNT-ITEM-CODE TO GMST-ITEM-CODE.
+017900     READ GEO3X3-MASTER-FILE
+018000         INVALID KEY
+018100             MOVE "UPDATE FAILED - ITEM CODE NOT FOUND"
+018200                 TO WS-CTL-MESSAGE
+018300             PERFORM 2900-LOG-ERROR THRU 2900-LOG-ERROR-EXIT
+018400         NOT INVALID KEY
+018500             MOVE GMNT-RESULT-CODE TO GMST-RESULT-CODE
+018600             ACCEPT GMST-LAST-MAINT-DATE FROM DATE YYYYMMDD
+018700             REWRITE GEO3X3-MASTER-RECORD
+018800                 INVALID KEY
+018900                     MOVE "UPDATE FAILED ON REWRITE"
+019000                         TO WS-CTL-MESSAGE
+019100                     PERFORM 2900-LOG-ERROR
+019200                         THRU 2900-LOG-ERROR-EXIT
+019300                 NOT INVALID KEY
+019400                     ADD 1 TO WS-UPDATE-COUNT
+019500             END-REWRITE
+019600     END-READ.
+019700 2300-UPDATE-MAPPING-EXIT.
+019800     EXIT.
+019900*
+020000 2400-DEACTIVATE-MAPPING.
+020100     MOVE GMNT-ITEM-CODE TO GMST-ITEM-CODE.
+020200     READ GEO3X3-MASTER-FILE
+020300         INVALID KEY
+020400             MOVE "DEACTIVATE FAILED - ITEM CODE NOT FOUND"
+020500                 TO WS-CTL-MESSAGE
+020600             PERFORM 2900-LOG-ERROR THRU 2900-LOG-ERROR-EXIT
+020700         NOT INVALID KEY
+020800             SET GMST-INACTIVE TO TRUE
+020900             ACCEPT GMST-LAST-MAINT-DATE FROM DATE YYYYMMDD
+021000             REWRITE GEO3X3-MASTER-RECORD
+021100                 INVALID KEY
+021200                     MOVE "DEACTIVATE FAILED ON REWRITE"
+021300                         TO WS-CTL-MESSAGE
+021400                     PERFORM 2900-LOG-ERROR
+021500                         THRU 2900-LOG-ERROR-EXIT
+021600                 NOT INVALID KEY
+021700                     ADD 1 TO WS-DEACTIVATE-COUNT
+021800             END-REWRITE
+021900     END-READ.
+022000 2400-DEACTIVATE-MAPPING-EXIT.
+022100     EXIT.
+022200*
+022300 2500-REACTIVATE-MAPPING.
+022400     MOVE GMNT-ITEM-CODE TO GMST-ITEM-CODE.
+022500     READ GEO3X3-MASTER-FILE
+022600         INVALID KEY
+022700             MOVE "REACTIVATE FAILED - ITEM CODE NOT FOUND"
+022800                 TO WS-CTL-MESSAGE
+022900             PERFORM 2900-LOG-ERROR THRU 2900-LOG-ERROR-EXIT
+023000         NOT INVALID KEY
+023100             SET GMST-ACTIVE TO TRUE
+023200             ACCEPT GMST-LAST-MAINT-DATE FROM DATE YYYYMMDD
+023300             REWRITE GEO3X3-MASTER-RECORD
+023400                 INVALID KEY
+023500                     MOVE "REACTIVATE FAILED ON REWRITE"
+023600                         TO WS-CTL-MESSAGE
+023700                     PERFORM 2900-LOG-ERROR
+023800                         THRU 2900-LOG-ERROR-EXIT
+023900                 NOT INVALID KEY
+024000                     ADD 1 TO WS-REACTIVATE-COUNT
+024100             END-REWRITE
+024200     END-READ.
+024300 2500-REACTIVATE-MAPPING-EXIT.
+024400     EXIT.
+024500*
+024600 2900-LOG-ERROR.
+024700     ADD 1 TO WS-ERROR-COUNT.
+024800     MOVE GMNT-TRANS-CODE TO WS-CTL-TRANS-CODE.
+024900     MOVE GMNT-ITEM-CODE TO WS-CTL-ITEM-CODE.
+025000     MOVE GMNT-RESULT-CODE TO WS-CTL-RESULT-CODE.
+025100     WRITE GEO3X3-CONTROL-LINE FROM WS-CTL-DETAIL-LINE.
+025200 2900-LOG-ERROR-EXIT.
+025300     EXIT.
+025400*
+025500 3000-WRITE-TOTALS.
+025600     MOVE WS-ADD-COUNT        TO WS-TOT-ADD.
+025700     MOVE WS-UPDATE-COUNT     TO WS-TOT-UPDATE.
+025800     MOVE WS-DEACTIVATE-COUNT TO WS-TOT-DEACTIVATE.
+025900     MOVE WS-REACTIVATE-COUNT TO WS-TOT-REACTIVATE.
+026000     MOVE WS-ERROR-COUNT      TO WS-TOT-ERROR.
+026100     WRITE GEO3X3-CONTROL-LINE FROM WS-CTL-TOTALS-LINE.
+026200 3000-WRITE-TOTALS-EXIT.
+026300     EXIT.
+026400*
+026500 9000-TERMINATE.
+026600     CLOSE GEO3X3-MAINT-FILE.
+026700     CLOSE GEO3X3-MASTER-FILE.
+026800     CLOSE GEO3X3-CONTROL-FILE.
+026900 9000-TERMINATE-EXIT.
+027000     EXIT.
