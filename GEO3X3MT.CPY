@@ -0,0 +1,18 @@
+      *> ----------------------------------------------------------
+      *> GEO3X3MT - maintenance transaction record for GEO3X3MX.
+      *>
+      *> GMNT-TRANS-CODE:
+      *>   'A'  add a new item/result mapping
+      *>   'U'  update the result code on an existing mapping
+      *>   'D'  deactivate a mapping (kept on file, marked inactive)
+      *>   'R'  reactivate a previously deactivated mapping
+      *> ----------------------------------------------------------
+       01  GEO3X3-MAINT-TRANS.
+           03  GMNT-TRANS-CODE        PIC X(01).
+               88  GMNT-ADD                   VALUE 'A'.
+               88  GMNT-UPDATE                VALUE 'U'.
+               88  GMNT-DEACTIVATE            VALUE 'D'.
+               88  GMNT-REACTIVATE            VALUE 'R'.
+           03  GMNT-ITEM-CODE         PIC 9(03).
+           03  GMNT-RESULT-CODE       PIC 9(03).
+           03  FILLER                 PIC X(73).
